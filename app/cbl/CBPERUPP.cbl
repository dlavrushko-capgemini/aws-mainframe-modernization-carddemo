@@ -1,22 +1,25 @@
       ******************************************************************
-      * Program     : CBPERUPP.CBL                                      
-      * Application : CardDemo                                          
-      * Type        : BATCH COBOL Program                                
-      * Function    : Read people data from file and write to db.                 
+      * Program     : CBPERUPP.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Read people data from file, edit/clean it up,
+      *               skip anything already on file, and load it to
+      *               the PERSON table. Checkpoints as it goes so a
+      *               rerun after an abend resumes instead of reloading.
       ******************************************************************
-      * Copyright Amazon.com, Inc. or its affiliates.                   
-      * All Rights Reserved.                                            
-      *                                                                 
-      * Licensed under the Apache License, Version 2.0 (the "License"). 
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
       * You may not use this file except in compliance with the License.
-      * You may obtain a copy of the License at                         
-      *                                                                 
-      *    http://www.apache.org/licenses/LICENSE-2.0                   
-      *                                                                 
-      * Unless required by applicable law or agreed to in writing,      
-      * software distributed under the License is distributed on an     
-      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,    
-      * either express or implied. See the License for the specific     
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
       * language governing permissions and limitations under the License
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -25,43 +28,642 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PERSON-FILE ASSIGN TO 'PERSON.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PERSON-FILE ASSIGN TO WS-PERSON-DAT-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PERSON-ID
+               FILE STATUS IS WS-PERSON-FILE-STATUS.
+
+           SELECT PERSON-MASTER-FILE ASSIGN TO WS-PERSON-MASTER-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-NAME-DOB-KEY
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT PERSON-REJECT-FILE ASSIGN TO 'PERSON.REJ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'PERSON.AUD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT RESTART-CTL-FILE ASSIGN TO 'PERSON.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT CONTROL-REPORT-FILE ASSIGN TO 'PERSON.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  PERSON-FILE.
-       01  PERSON-RECORD.
-           05 FIRST-NAME         PIC X(20).
-           05 LAST-NAME          PIC X(20).
-           05 BIRTH-DATE         PIC X(10).
+           COPY CBPERREC.
+
+       FD  PERSON-MASTER-FILE.
+       01  PERSON-MASTER-RECORD.
+           05 PM-NAME-DOB-KEY     PIC X(50).
+           05 PM-FIRST-NAME       PIC X(20).
+           05 PM-LAST-NAME        PIC X(20).
+           05 PM-BIRTH-DATE       PIC X(10).
+
+       FD  PERSON-REJECT-FILE.
+       01  PERSON-REJECT-RECORD.
+           05 PR-FIRST-NAME       PIC X(20).
+           05 PR-LAST-NAME        PIC X(20).
+           05 PR-BIRTH-DATE       PIC X(10).
+           05 PR-REASON-CODE      PIC 9(02).
+           05 PR-REASON-TEXT      PIC X(30).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AU-ORIG-FIRST-NAME  PIC X(20).
+           05 AU-ORIG-LAST-NAME   PIC X(20).
+           05 AU-ORIG-BIRTH-DATE  PIC X(10).
+           05 AU-NEW-FIRST-NAME   PIC X(20).
+           05 AU-NEW-LAST-NAME    PIC X(20).
+           05 AU-NEW-BIRTH-DATE   PIC X(10).
+           05 AU-DISPOSITION      PIC X(09).
+
+       FD  RESTART-CTL-FILE.
+       01  RESTART-CTL-RECORD.
+           05 RC-RECORD-COUNT     PIC 9(07).
+           05 RC-RUN-DATE         PIC X(08).
+           05 RC-RECORDS-LOADED   PIC 9(07).
+           05 RC-RECORDS-REJECTED PIC 9(07).
+           05 RC-RECORDS-DUPLICATE PIC 9(07).
+           05 RC-SQL-ERROR-COUNT  PIC 9(07).
+
+       FD  CONTROL-REPORT-FILE.
+       01  CONTROL-REPORT-RECORD  PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01  WS-FIRST-NAME         PIC X(20).
-       01  WS-LAST-NAME          PIC X(20).
-       01  WS-BIRTH-DATE         PIC X(10).
-       01  EOF                   PIC X VALUE 'N'.
-       01  SQLCODE               PIC S9(4) COMP.
+      *-----------------------------------------------------------*
+      * FILE NAMES AND STATUS
+      *-----------------------------------------------------------*
+       01  WS-PERSON-DAT-FILE     PIC X(30) VALUE 'PERSON.DAT'.
+       01  WS-PERSON-MASTER-FILE  PIC X(30) VALUE 'PERSMAST.DAT'.
+       01  WS-ARCHIVE-FILE-NAME   PIC X(30).
+
+       01  WS-PERSON-FILE-STATUS  PIC X(02).
+       01  WS-MASTER-FILE-STATUS  PIC X(02).
+       01  WS-REJECT-FILE-STATUS  PIC X(02).
+       01  WS-AUDIT-FILE-STATUS   PIC X(02).
+       01  WS-RESTART-FILE-STATUS PIC X(02).
+       01  WS-REPORT-FILE-STATUS  PIC X(02).
+
+      *-----------------------------------------------------------*
+      * WORKING COPY OF THE CURRENT DETAIL RECORD
+      *-----------------------------------------------------------*
+       01  WS-FIRST-NAME          PIC X(20).
+       01  WS-LAST-NAME           PIC X(20).
+       01  WS-BIRTH-DATE          PIC X(10).
+       01  WS-ORIG-FIRST-NAME     PIC X(20).
+       01  WS-ORIG-LAST-NAME      PIC X(20).
+       01  WS-ORIG-BIRTH-DATE     PIC X(10).
+
+      *-----------------------------------------------------------*
+      * SWITCHES
+      *-----------------------------------------------------------*
+       01  EOF                    PIC X VALUE 'N'.
+           88 END-OF-FILE                   VALUE 'Y'.
+
+       01  WS-RECORD-VALID-SW     PIC X VALUE 'Y'.
+           88 WS-RECORD-IS-VALID            VALUE 'Y'.
+
+       01  WS-DUPLICATE-SW        PIC X VALUE 'N'.
+           88 WS-RECORD-IS-DUPLICATE        VALUE 'Y'.
+
+       01  WS-LEAP-YEAR-SW        PIC X VALUE 'N'.
+           88 WS-LEAP-YEAR                  VALUE 'Y'.
+
+      *-----------------------------------------------------------*
+      * REJECT REASON - CODE/TEXT
+      *-----------------------------------------------------------*
+       01  WS-REJECT-REASON-CODE  PIC 9(02) VALUE ZERO.
+       01  WS-REJECT-REASON-TEXT  PIC X(30) VALUE SPACES.
+
+      *-----------------------------------------------------------*
+      * OUTCOME OF THE CURRENT DETAIL RECORD, FOR THE AUDIT TRAIL
+      *-----------------------------------------------------------*
+       01  WS-AUDIT-DISPOSITION    PIC X(09) VALUE SPACES.
+
+      *-----------------------------------------------------------*
+      * SQL RETURN CODE AND ERROR COUNT
+      *-----------------------------------------------------------*
+       01  SQLCODE                PIC S9(4) COMP.
+       01  WS-SQL-ERROR-COUNT     PIC 9(07) VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      * RUN CONTROL TOTALS
+      *-----------------------------------------------------------*
+       01  WS-RECORDS-READ        PIC 9(07) VALUE ZERO.
+       01  WS-RECORDS-LOADED      PIC 9(07) VALUE ZERO.
+       01  WS-RECORDS-REJECTED    PIC 9(07) VALUE ZERO.
+       01  WS-RECORDS-DUPLICATE   PIC 9(07) VALUE ZERO.
+       01  WS-HEADER-EXPECTED-CNT PIC 9(07) VALUE ZERO.
+       01  WS-TRAILER-ACTUAL-CNT  PIC 9(07) VALUE ZERO.
+       01  WS-RUN-DATE-ON-FILE    PIC X(08) VALUE SPACES.
+
+      *-----------------------------------------------------------*
+      * CHECKPOINT / RESTART CONTROLS
+      *-----------------------------------------------------------*
+       01  WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 100.
+       01  WS-RESTART-COUNT       PIC 9(07) VALUE ZERO.
+       01  WS-SKIP-COUNT          PIC 9(07) VALUE ZERO.
+       01  WS-DIVIDE-QUOTIENT     PIC 9(07) VALUE ZERO.
+       01  WS-DIVIDE-REMAINDER    PIC 9(07) VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      * CHECKPOINT RECORD LAST READ FROM PERSON.CKP ON RESTART -
+      * THE RUN-CONTROL-TOTALS COUNTERS ABOVE ARE RESTORED FROM
+      * THESE ONCE THE HEADER'S RUN DATE IS CONFIRMED TO MATCH.
+      *-----------------------------------------------------------*
+       01  WS-CKP-RUN-DATE         PIC X(08) VALUE SPACES.
+       01  WS-CKP-RECORDS-LOADED   PIC 9(07) VALUE ZERO.
+       01  WS-CKP-RECORDS-REJECTED PIC 9(07) VALUE ZERO.
+       01  WS-CKP-RECORDS-DUPLICATE PIC 9(07) VALUE ZERO.
+       01  WS-CKP-SQL-ERROR-COUNT  PIC 9(07) VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      * EFFECTIVE DATE / PARM AND SYSTEM DATE
+      *-----------------------------------------------------------*
+       01  WS-EFFECTIVE-DATE      PIC X(08) VALUE SPACES.
+       01  WS-SYSTEM-DATE         PIC X(08) VALUE SPACES.
+       01  WS-SYSTEM-CCYY         PIC 9(04) VALUE ZERO.
+       01  WS-RENAME-STATUS       PIC S9(04) COMP VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      * DUPLICATE-CHECK MASTER RECORD KEY
+      *-----------------------------------------------------------*
+       01  WS-MASTER-KEY          PIC X(50).
+
+      *-----------------------------------------------------------*
+      * BIRTH-DATE EDIT WORK AREAS
+      *-----------------------------------------------------------*
+       01  WS-BIRTH-YYYY           PIC 9(04) VALUE ZERO.
+       01  WS-BIRTH-MM             PIC 9(02) VALUE ZERO.
+       01  WS-BIRTH-DD             PIC 9(02) VALUE ZERO.
+       01  WS-LY-REM-4             PIC 9(04) VALUE ZERO.
+       01  WS-LY-REM-100           PIC 9(04) VALUE ZERO.
+       01  WS-LY-REM-400           PIC 9(04) VALUE ZERO.
+       01  WS-LY-QUO               PIC 9(04) VALUE ZERO.
+
+       01  WS-DAYS-TABLE-VALUES.
+           05 FILLER               PIC 9(02) VALUE 31.
+           05 FILLER               PIC 9(02) VALUE 28.
+           05 FILLER               PIC 9(02) VALUE 31.
+           05 FILLER               PIC 9(02) VALUE 30.
+           05 FILLER               PIC 9(02) VALUE 31.
+           05 FILLER               PIC 9(02) VALUE 30.
+           05 FILLER               PIC 9(02) VALUE 31.
+           05 FILLER               PIC 9(02) VALUE 31.
+           05 FILLER               PIC 9(02) VALUE 30.
+           05 FILLER               PIC 9(02) VALUE 31.
+           05 FILLER               PIC 9(02) VALUE 30.
+           05 FILLER               PIC 9(02) VALUE 31.
+       01  WS-DAYS-TABLE REDEFINES WS-DAYS-TABLE-VALUES.
+           05 WS-DAYS-IN-MONTH     PIC 9(02) OCCURS 12 TIMES.
+
+      *-----------------------------------------------------------*
+      * NAME CLEAN-UP WORK AREA
+      *-----------------------------------------------------------*
+       01  WS-NAME-WORK            PIC X(20).
+       01  WS-NAME-WORK-2          PIC X(20).
+       01  WS-LEAD-SPACE-COUNT     PIC 9(02) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-PARM-DATA.
+           05 LK-PARM-LEN          PIC S9(04) COMP.
+           05 LK-PARM-TEXT         PIC X(08).
+
+       PROCEDURE DIVISION USING LK-PARM-DATA.
 
-       PROCEDURE DIVISION.
        BEGIN.
-           OPEN INPUT PERSON-FILE.
-           PERFORM UNTIL EOF = 'Y'
+           PERFORM INITIALIZE-RUN
+           PERFORM OPEN-ALL-FILES
+           PERFORM PROCESS-HEADER-RECORD
+           PERFORM RESTORE-RESTART-COUNTS
+           PERFORM SKIP-ALREADY-PROCESSED-RECORDS
+           PERFORM UNTIL END-OF-FILE
+               PERFORM READ-NEXT-PERSON-RECORD
+           END-PERFORM
+           PERFORM VALIDATE-TRAILER-COUNT
+           PERFORM FINALIZE-RUN
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * SET UP THE EFFECTIVE DATE FROM THE PARM, OR DEFAULT TO
+      * TODAY IF THE JOB WAS RUN WITHOUT ONE.
+      *-----------------------------------------------------------*
+       INITIALIZE-RUN.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           MOVE WS-SYSTEM-DATE(1:4) TO WS-SYSTEM-CCYY
+           IF LK-PARM-LEN > ZERO AND LK-PARM-LEN <= 8
+               MOVE SPACES TO WS-EFFECTIVE-DATE
+               MOVE LK-PARM-TEXT(1:LK-PARM-LEN) TO WS-EFFECTIVE-DATE
+           ELSE
+               MOVE WS-SYSTEM-DATE TO WS-EFFECTIVE-DATE
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * OPEN PERSON-FILE AND THE OUTPUT FILES, THEN THE PERSON
+      * MASTER AND RESTART CONTROL FILES, WHICH MAY OR MAY NOT
+      * EXIST YET. A BAD STATUS ON ANY OF THE MANDATORY FILES IS
+      * FATAL - THERE IS NOTHING TO ABEND INTO PARTWAY THROUGH A
+      * LOAD, SO WE STOP BEFORE ANY RECORD PROCESSING STARTS.
+      *-----------------------------------------------------------*
+       OPEN-ALL-FILES.
+           OPEN INPUT PERSON-FILE
+           IF WS-PERSON-FILE-STATUS NOT = '00'
+               DISPLAY 'CBPERUPP - COULD NOT OPEN PERSON-FILE, '
+                       'STATUS=' WS-PERSON-FILE-STATUS
+                       ' - JOB ABENDING'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM READ-RESTART-CONTROL-FILE
+
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND PERSON-REJECT-FILE
+           ELSE
+               OPEN OUTPUT PERSON-REJECT-FILE
+           END-IF
+           IF WS-REJECT-FILE-STATUS NOT = '00'
+               DISPLAY 'CBPERUPP - COULD NOT OPEN PERSON-REJECT-FILE, '
+                       'STATUS=' WS-REJECT-FILE-STATUS
+                       ' - JOB ABENDING'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'CBPERUPP - COULD NOT OPEN AUDIT-FILE, STATUS='
+                       WS-AUDIT-FILE-STATUS ' - JOB ABENDING'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CONTROL-REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+               DISPLAY 'CBPERUPP - COULD NOT OPEN '
+                       'CONTROL-REPORT-FILE, STATUS='
+                       WS-REPORT-FILE-STATUS ' - JOB ABENDING'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN I-O PERSON-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS = '35'
+               OPEN OUTPUT PERSON-MASTER-FILE
+               CLOSE PERSON-MASTER-FILE
+               OPEN I-O PERSON-MASTER-FILE
+           END-IF
+           IF WS-MASTER-FILE-STATUS NOT = '00'
+               DISPLAY 'CBPERUPP - COULD NOT OPEN '
+                       'PERSON-MASTER-FILE, STATUS='
+                       WS-MASTER-FILE-STATUS ' - JOB ABENDING'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND RESTART-CTL-FILE
+           IF WS-RESTART-FILE-STATUS = '35'
+               OPEN OUTPUT RESTART-CTL-FILE
+               CLOSE RESTART-CTL-FILE
+               OPEN EXTEND RESTART-CTL-FILE
+           END-IF
+           IF WS-RESTART-FILE-STATUS NOT = '00'
+               DISPLAY 'CBPERUPP - COULD NOT OPEN RESTART-CTL-FILE, '
+                       'STATUS=' WS-RESTART-FILE-STATUS
+                       ' - JOB ABENDING'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * IF THE CONTROL FILE FROM A PRIOR RUN EXISTS, ITS LAST
+      * CHECKPOINT RECORD TELLS US HOW FAR WE ALREADY GOT.
+      *-----------------------------------------------------------*
+       READ-RESTART-CONTROL-FILE.
+           MOVE ZERO TO WS-RESTART-COUNT
+           MOVE SPACES TO WS-CKP-RUN-DATE
+           MOVE ZERO TO WS-CKP-RECORDS-LOADED
+           MOVE ZERO TO WS-CKP-RECORDS-REJECTED
+           MOVE ZERO TO WS-CKP-RECORDS-DUPLICATE
+           MOVE ZERO TO WS-CKP-SQL-ERROR-COUNT
+           OPEN INPUT RESTART-CTL-FILE
+           IF WS-RESTART-FILE-STATUS = '35'
+               CONTINUE
+           ELSE
+               PERFORM UNTIL END-OF-FILE
+                   READ RESTART-CTL-FILE
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           MOVE RC-RECORD-COUNT TO WS-RESTART-COUNT
+                           MOVE RC-RUN-DATE TO WS-CKP-RUN-DATE
+                           MOVE RC-RECORDS-LOADED TO
+                               WS-CKP-RECORDS-LOADED
+                           MOVE RC-RECORDS-REJECTED TO
+                               WS-CKP-RECORDS-REJECTED
+                           MOVE RC-RECORDS-DUPLICATE TO
+                               WS-CKP-RECORDS-DUPLICATE
+                           MOVE RC-SQL-ERROR-COUNT TO
+                               WS-CKP-SQL-ERROR-COUNT
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO EOF
+               CLOSE RESTART-CTL-FILE
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * THE FIRST RECORD ON THE FILE MUST BE A HEADER - CAPTURE
+      * THE RUN DATE AND EXPECTED COUNT IT CARRIES. A COMPLETELY
+      * EMPTY FILE HITS AT END HERE RATHER THAN NOT AT END, SO
+      * THAT HAS TO BE TREATED AS "NO HEADER" TOO, NOT AS A CLEAN
+      * ZERO-RECORD RUN.
+      *-----------------------------------------------------------*
+       PROCESS-HEADER-RECORD.
+           READ PERSON-FILE
+               AT END
+                   MOVE 'Y' TO EOF
+               NOT AT END
+                   IF PERSON-REC-TYPE NOT = 'H'
+                       DISPLAY 'CBPERUPP - PERSON.DAT HAS NO HEADER '
+                               'RECORD - JOB ABENDING'
+                       MOVE 16 TO RETURN-CODE
+                       PERFORM CLOSE-ALL-FILES
+                       STOP RUN
+                   ELSE
+                       MOVE PH-RUN-DATE TO WS-RUN-DATE-ON-FILE
+                       MOVE PH-EXPECTED-COUNT TO WS-HEADER-EXPECTED-CNT
+                   END-IF
+           END-READ
+           IF END-OF-FILE
+               DISPLAY 'CBPERUPP - PERSON.DAT IS EMPTY - NO HEADER '
+                       'RECORD - JOB ABENDING'
+               MOVE 16 TO RETURN-CODE
+               PERFORM CLOSE-ALL-FILES
+               STOP RUN
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * IF PERSON.CKP SHOWS A PRIOR RUN IN PROGRESS, ITS CHECKPOINT
+      * MUST HAVE BEEN TAKEN AGAINST THIS SAME PERSON.DAT - OTHERWISE
+      * OPERATIONS HANDED US A DIFFERENT DAY'S FILE WITHOUT CLEARING
+      * THE STALE CHECKPOINT FIRST, AND SKIPPING AHEAD WOULD SILENTLY
+      * DROP THAT FILE'S OWN LEADING DETAIL RECORDS. ONCE THE RUN
+      * DATES ARE CONFIRMED TO MATCH, PICK BACK UP THE RUN CONTROL
+      * TOTALS FROM WHERE THE EARLIER ATTEMPT LEFT OFF SO THE CONTROL
+      * REPORT AT THE END STILL RECONCILES AGAINST THE WHOLE JOB.
+      *-----------------------------------------------------------*
+       RESTORE-RESTART-COUNTS.
+           IF WS-RESTART-COUNT > ZERO
+               IF WS-CKP-RUN-DATE NOT = WS-RUN-DATE-ON-FILE
+                   DISPLAY 'CBPERUPP - CHECKPOINT RUN DATE '
+                           WS-CKP-RUN-DATE
+                           ' DOES NOT MATCH PERSON.DAT HEADER RUN '
+                           'DATE ' WS-RUN-DATE-ON-FILE
+                           ' - JOB ABENDING'
+                   MOVE 16 TO RETURN-CODE
+                   PERFORM CLOSE-ALL-FILES
+                   STOP RUN
+               END-IF
+               MOVE WS-CKP-RECORDS-LOADED TO WS-RECORDS-LOADED
+               MOVE WS-CKP-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+               MOVE WS-CKP-RECORDS-DUPLICATE TO WS-RECORDS-DUPLICATE
+               MOVE WS-CKP-SQL-ERROR-COUNT TO WS-SQL-ERROR-COUNT
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * ON A RESTART, RE-READ AND DISCARD THE DETAIL RECORDS WE
+      * ALREADY LOADED LAST TIME INSTEAD OF REPROCESSING THEM.
+      * ONLY DETAIL RECORDS COUNT TOWARD THE SKIP - IF THE TRAILER
+      * IS REACHED FIRST (A STALE OR OVERSIZED RESTART COUNT) STOP
+      * THERE INSTEAD OF CONSUMING IT AS IF IT WERE A DETAIL RECORD.
+      *-----------------------------------------------------------*
+       SKIP-ALREADY-PROCESSED-RECORDS.
+           MOVE ZERO TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+                   OR END-OF-FILE
                READ PERSON-FILE
                    AT END
                        MOVE 'Y' TO EOF
                    NOT AT END
-                       MOVE FIRST-NAME TO WS-FIRST-NAME
-                       MOVE LAST-NAME TO WS-LAST-NAME
-                       MOVE BIRTH-DATE TO WS-BIRTH-DATE
-                       PERFORM CONVERT-UPPERCASE
-                       DISPLAY 'WRITE RECORD TO DATABASE'
+                       EVALUATE PERSON-REC-TYPE
+                           WHEN 'D'
+                               ADD 1 TO WS-SKIP-COUNT
+                               ADD 1 TO WS-RECORDS-READ
+                           WHEN 'T'
+                               MOVE PT-ACTUAL-COUNT TO
+                                   WS-TRAILER-ACTUAL-CNT
+                               MOVE 'Y' TO EOF
+                           WHEN OTHER
+                               DISPLAY 'CBPERUPP - UNEXPECTED RECORD '
+                                       'TYPE ' PERSON-REC-TYPE
+                                       ' - SKIPPING'
+                       END-EVALUATE
                END-READ
-           END-PERFORM.
-           CLOSE PERSON-FILE.
-           STOP RUN.
+           END-PERFORM
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * MAIN LOOP - ONE DETAIL RECORD, OR THE TRAILER, PER READ.
+      *-----------------------------------------------------------*
+       READ-NEXT-PERSON-RECORD.
+           READ PERSON-FILE
+               AT END
+                   MOVE 'Y' TO EOF
+               NOT AT END
+                   EVALUATE PERSON-REC-TYPE
+                       WHEN 'T'
+                           MOVE PT-ACTUAL-COUNT TO
+                               WS-TRAILER-ACTUAL-CNT
+                           MOVE 'Y' TO EOF
+                       WHEN 'D'
+                           PERFORM PROCESS-DETAIL-RECORD
+                       WHEN OTHER
+                           DISPLAY 'CBPERUPP - UNEXPECTED RECORD TYPE '
+                                   PERSON-REC-TYPE ' - SKIPPING'
+                   END-EVALUATE
+           END-READ
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * EDIT, CLEAN UP, DEDUPLICATE AND LOAD ONE DETAIL RECORD.
+      * CLEAN-UP RUNS AHEAD OF THE EDITS SO A NAME FIELD THAT IS
+      * NON-BLANK ONLY BECAUSE IT IS FULL OF DIGITS OR PUNCTUATION
+      * IS CAUGHT BY THE BLANK-FIELD EDIT ONCE THAT JUNK IS GONE,
+      * RATHER THAN SLIPPING THROUGH AS A NAME OF ALL SPACES. THE
+      * AUDIT RECORD IS WRITTEN FOR EVERY DETAIL RECORD - ACCEPTED,
+      * DUPLICATE, OR REJECTED - SINCE CONVERT-UPPERCASE HAS ALREADY
+      * RUN BY THE TIME WE KNOW WHICH OF THOSE IT IS. IT CARRIES THE
+      * EVENTUAL DISPOSITION TOO, SO IT CAN STAND ALONE AS THE TRAIL
+      * OF WHAT DID OR DID NOT GET LOADED.
+      *-----------------------------------------------------------*
+       PROCESS-DETAIL-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE PD-FIRST-NAME TO WS-FIRST-NAME WS-ORIG-FIRST-NAME
+           MOVE PD-LAST-NAME TO WS-LAST-NAME WS-ORIG-LAST-NAME
+           MOVE PD-BIRTH-DATE TO WS-BIRTH-DATE WS-ORIG-BIRTH-DATE
+           MOVE SPACES TO WS-AUDIT-DISPOSITION
+
+           PERFORM CONVERT-UPPERCASE
+           PERFORM VALIDATE-PERSON-RECORD
 
+           IF WS-RECORD-IS-VALID
+               PERFORM CHECK-DUPLICATE-PERSON
+               IF WS-RECORD-IS-DUPLICATE
+                   ADD 1 TO WS-RECORDS-DUPLICATE
+                   MOVE 90 TO WS-REJECT-REASON-CODE
+                   MOVE 'DUPLICATE - ALREADY ON FILE'
+                       TO WS-REJECT-REASON-TEXT
+                   MOVE 'DUPLICATE' TO WS-AUDIT-DISPOSITION
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   PERFORM INSERT-PERSON-ROW
+               END-IF
+           ELSE
+               ADD 1 TO WS-RECORDS-REJECTED
+               MOVE 'REJECTED' TO WS-AUDIT-DISPOSITION
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM CHECKPOINT-IF-DUE
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * BASIC EDITS - NAMES MUST NOT BE BLANK, BIRTH-DATE MUST BE
+      * A REAL CALENDAR DATE.
+      *-----------------------------------------------------------*
+       VALIDATE-PERSON-RECORD.
+           MOVE 'Y' TO WS-RECORD-VALID-SW
+           MOVE ZERO TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+
+           IF WS-FIRST-NAME = SPACES
+               MOVE 'N' TO WS-RECORD-VALID-SW
+               MOVE 10 TO WS-REJECT-REASON-CODE
+               MOVE 'FIRST NAME IS BLANK' TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF WS-LAST-NAME = SPACES
+                   MOVE 'N' TO WS-RECORD-VALID-SW
+                   MOVE 20 TO WS-REJECT-REASON-CODE
+                   MOVE 'LAST NAME IS BLANK' TO WS-REJECT-REASON-TEXT
+               ELSE
+                   PERFORM VALIDATE-BIRTH-DATE
+               END-IF
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * BIRTH-DATE MUST BE CCYY-MM-DD, WITH A REAL MONTH, DAY AND
+      * A YEAR THAT ISN'T OBVIOUSLY WRONG.
+      *-----------------------------------------------------------*
+       VALIDATE-BIRTH-DATE.
+           IF WS-BIRTH-DATE(5:1) NOT = '-'
+                   OR WS-BIRTH-DATE(8:1) NOT = '-'
+               MOVE 'N' TO WS-RECORD-VALID-SW
+               MOVE 30 TO WS-REJECT-REASON-CODE
+               MOVE 'BIRTH DATE FORMAT INVALID'
+                   TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF WS-BIRTH-DATE(1:4) NOT NUMERIC
+                       OR WS-BIRTH-DATE(6:2) NOT NUMERIC
+                       OR WS-BIRTH-DATE(9:2) NOT NUMERIC
+                   MOVE 'N' TO WS-RECORD-VALID-SW
+                   MOVE 30 TO WS-REJECT-REASON-CODE
+                   MOVE 'BIRTH DATE IS NOT NUMERIC'
+                       TO WS-REJECT-REASON-TEXT
+               ELSE
+                   MOVE WS-BIRTH-DATE(1:4) TO WS-BIRTH-YYYY
+                   MOVE WS-BIRTH-DATE(6:2) TO WS-BIRTH-MM
+                   MOVE WS-BIRTH-DATE(9:2) TO WS-BIRTH-DD
+                   PERFORM VALIDATE-CALENDAR-DATE
+               END-IF
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * MONTH 1-12, DAY VALID FOR THAT MONTH (LEAP YEARS FOR
+      * FEBRUARY), AND A YEAR THAT IS AT LEAST PLAUSIBLE.
+      *-----------------------------------------------------------*
+       VALIDATE-CALENDAR-DATE.
+           IF WS-BIRTH-YYYY < 1900 OR WS-BIRTH-YYYY > WS-SYSTEM-CCYY
+               MOVE 'N' TO WS-RECORD-VALID-SW
+               MOVE 40 TO WS-REJECT-REASON-CODE
+               MOVE 'BIRTH DATE YEAR IMPLAUSIBLE'
+                   TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF WS-BIRTH-MM < 1 OR WS-BIRTH-MM > 12
+                   MOVE 'N' TO WS-RECORD-VALID-SW
+                   MOVE 40 TO WS-REJECT-REASON-CODE
+                   MOVE 'BIRTH DATE MONTH IS INVALID'
+                       TO WS-REJECT-REASON-TEXT
+               ELSE
+                   PERFORM DETERMINE-LEAP-YEAR
+                   IF WS-BIRTH-MM = 2 AND WS-LEAP-YEAR
+                       IF WS-BIRTH-DD < 1 OR WS-BIRTH-DD > 29
+                           MOVE 'N' TO WS-RECORD-VALID-SW
+                           MOVE 40 TO WS-REJECT-REASON-CODE
+                           MOVE 'BIRTH DATE DAY IS INVALID'
+                               TO WS-REJECT-REASON-TEXT
+                       END-IF
+                   ELSE
+                       IF WS-BIRTH-DD < 1 OR
+                               WS-BIRTH-DD >
+                               WS-DAYS-IN-MONTH(WS-BIRTH-MM)
+                           MOVE 'N' TO WS-RECORD-VALID-SW
+                           MOVE 40 TO WS-REJECT-REASON-CODE
+                           MOVE 'BIRTH DATE DAY IS INVALID'
+                               TO WS-REJECT-REASON-TEXT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       DETERMINE-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-YEAR-SW
+           DIVIDE WS-BIRTH-YYYY BY 4 GIVING WS-LY-QUO
+               REMAINDER WS-LY-REM-4
+           DIVIDE WS-BIRTH-YYYY BY 100 GIVING WS-LY-QUO
+               REMAINDER WS-LY-REM-100
+           DIVIDE WS-BIRTH-YYYY BY 400 GIVING WS-LY-QUO
+               REMAINDER WS-LY-REM-400
+           IF (WS-LY-REM-4 = 0 AND WS-LY-REM-100 NOT = 0)
+                   OR WS-LY-REM-400 = 0
+               MOVE 'Y' TO WS-LEAP-YEAR-SW
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * UPPERCASE THE NAMES, STRIP LEADING SPACES AND STRAY
+      * PUNCTUATION SO WHAT LANDS IN THE DATABASE IS CONSISTENT.
+      *-----------------------------------------------------------*
        CONVERT-UPPERCASE.
+           MOVE WS-FIRST-NAME TO WS-NAME-WORK
+           PERFORM CLEAN-ONE-NAME-FIELD
+           MOVE WS-NAME-WORK TO WS-FIRST-NAME
+
+           MOVE WS-LAST-NAME TO WS-NAME-WORK
+           PERFORM CLEAN-ONE-NAME-FIELD
+           MOVE WS-NAME-WORK TO WS-LAST-NAME
+
            INSPECT WS-FIRST-NAME CONVERTING
                'abcdefghijklmnopqrstuvwxyz'
                TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
@@ -69,3 +671,287 @@
                'abcdefghijklmnopqrstuvwxyz'
                TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
            EXIT.
+
+      *-----------------------------------------------------------*
+      * REMOVE PUNCTUATION AND DIGITS (HYPHEN AND APOSTROPHE ARE
+      * LEGITIMATE IN NAMES AND ARE LEFT ALONE), THEN CLOSE UP
+      * ANY LEADING SPACES.
+      *-----------------------------------------------------------*
+       CLEAN-ONE-NAME-FIELD.
+           INSPECT WS-NAME-WORK REPLACING ALL '.' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL ',' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL ';' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL ':' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '!' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '?' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '/' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '0' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '1' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '2' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '3' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '4' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '5' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '6' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '7' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '8' BY SPACE
+           INSPECT WS-NAME-WORK REPLACING ALL '9' BY SPACE
+
+           MOVE ZERO TO WS-LEAD-SPACE-COUNT
+           INSPECT WS-NAME-WORK TALLYING WS-LEAD-SPACE-COUNT
+               FOR LEADING SPACE
+           IF WS-LEAD-SPACE-COUNT > 0 AND
+                   WS-LEAD-SPACE-COUNT < 20
+               MOVE WS-NAME-WORK(WS-LEAD-SPACE-COUNT + 1:)
+                   TO WS-NAME-WORK-2
+               MOVE WS-NAME-WORK-2 TO WS-NAME-WORK
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * CHECK THE PERSON MASTER FOR A MATCHING NAME/BIRTH-DATE
+      * FROM A PRIOR RUN (OR EARLIER IN THIS SAME RUN).
+      *-----------------------------------------------------------*
+       CHECK-DUPLICATE-PERSON.
+           MOVE 'N' TO WS-DUPLICATE-SW
+           MOVE SPACES TO WS-MASTER-KEY
+           STRING WS-LAST-NAME DELIMITED BY SIZE
+                  WS-FIRST-NAME DELIMITED BY SIZE
+                  WS-BIRTH-DATE DELIMITED BY SIZE
+               INTO WS-MASTER-KEY
+           MOVE WS-MASTER-KEY TO PM-NAME-DOB-KEY
+           READ PERSON-MASTER-FILE
+               KEY IS PM-NAME-DOB-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DUPLICATE-SW
+           END-READ
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * WRITE THE BEFORE/AFTER VALUES TO THE AUDIT TRAIL.
+      *-----------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+           MOVE WS-ORIG-FIRST-NAME TO AU-ORIG-FIRST-NAME
+           MOVE WS-ORIG-LAST-NAME TO AU-ORIG-LAST-NAME
+           MOVE WS-ORIG-BIRTH-DATE TO AU-ORIG-BIRTH-DATE
+           MOVE WS-FIRST-NAME TO AU-NEW-FIRST-NAME
+           MOVE WS-LAST-NAME TO AU-NEW-LAST-NAME
+           MOVE WS-BIRTH-DATE TO AU-NEW-BIRTH-DATE
+           MOVE WS-AUDIT-DISPOSITION TO AU-DISPOSITION
+           WRITE AUDIT-RECORD
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * INSERT THE CLEANED-UP ROW AND COUNT ANY NON-ZERO SQLCODE.
+      *-----------------------------------------------------------*
+       INSERT-PERSON-ROW.
+           EXEC SQL
+               INSERT INTO PERSON
+                   (FIRST_NAME, LAST_NAME, BIRTH_DATE)
+               VALUES
+                   (:WS-FIRST-NAME, :WS-LAST-NAME, :WS-BIRTH-DATE)
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-RECORDS-LOADED
+               MOVE 'LOADED' TO WS-AUDIT-DISPOSITION
+               MOVE WS-MASTER-KEY TO PM-NAME-DOB-KEY
+               MOVE WS-FIRST-NAME TO PM-FIRST-NAME
+               MOVE WS-LAST-NAME TO PM-LAST-NAME
+               MOVE WS-BIRTH-DATE TO PM-BIRTH-DATE
+               WRITE PERSON-MASTER-RECORD
+           ELSE
+               ADD 1 TO WS-SQL-ERROR-COUNT
+               MOVE 'SQL-ERROR' TO WS-AUDIT-DISPOSITION
+               DISPLAY 'CBPERUPP - SQL INSERT FAILED, SQLCODE='
+                       SQLCODE ' FOR ' WS-FIRST-NAME ' '
+                       WS-LAST-NAME
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * SEND A BAD RECORD TO THE REJECT FILE.
+      *-----------------------------------------------------------*
+       WRITE-REJECT-RECORD.
+           MOVE WS-ORIG-FIRST-NAME TO PR-FIRST-NAME
+           MOVE WS-ORIG-LAST-NAME TO PR-LAST-NAME
+           MOVE WS-ORIG-BIRTH-DATE TO PR-BIRTH-DATE
+           MOVE WS-REJECT-REASON-CODE TO PR-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO PR-REASON-TEXT
+           WRITE PERSON-REJECT-RECORD
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * EVERY WS-CHECKPOINT-INTERVAL RECORDS, DROP A NEW CHECKPOINT
+      * SO A RERUN AFTER AN ABEND DOESN'T START FROM RECORD ONE.
+      *-----------------------------------------------------------*
+       CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-DIVIDE-QUOTIENT
+               REMAINDER WS-DIVIDE-REMAINDER
+           IF WS-DIVIDE-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           EXIT.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO RC-RECORD-COUNT
+           MOVE WS-RUN-DATE-ON-FILE TO RC-RUN-DATE
+           MOVE WS-RECORDS-LOADED TO RC-RECORDS-LOADED
+           MOVE WS-RECORDS-REJECTED TO RC-RECORDS-REJECTED
+           MOVE WS-RECORDS-DUPLICATE TO RC-RECORDS-DUPLICATE
+           MOVE WS-SQL-ERROR-COUNT TO RC-SQL-ERROR-COUNT
+           WRITE RESTART-CTL-RECORD
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * THE TRAILER'S ACTUAL COUNT MUST MATCH WHAT WE REALLY READ
+      * FROM THE FILE, OR THE FILE WAS TRUNCATED IN TRANSMISSION
+      * AND THE JOB HAS TO FAIL RATHER THAN LOAD A PARTIAL FILE.
+      * THE HEADER'S EXPECTED COUNT MUST ALSO AGREE, SO A HEADER
+      * THAT LIES ABOUT WHAT FOLLOWS IT IS CAUGHT HERE TOO, NOT
+      * JUST PRINTED ON THE CONTROL REPORT AND IGNORED.
+      *-----------------------------------------------------------*
+       VALIDATE-TRAILER-COUNT.
+           IF WS-TRAILER-ACTUAL-CNT NOT = WS-RECORDS-READ
+               DISPLAY 'CBPERUPP - TRAILER COUNT '
+                       WS-TRAILER-ACTUAL-CNT
+                       ' DOES NOT MATCH RECORDS READ '
+                       WS-RECORDS-READ ' - JOB ABENDING'
+               MOVE 16 TO RETURN-CODE
+               PERFORM CLOSE-ALL-FILES
+               STOP RUN
+           END-IF
+           IF WS-HEADER-EXPECTED-CNT NOT = WS-RECORDS-READ
+               DISPLAY 'CBPERUPP - HEADER EXPECTED COUNT '
+                       WS-HEADER-EXPECTED-CNT
+                       ' DOES NOT MATCH RECORDS READ '
+                       WS-RECORDS-READ ' - JOB ABENDING'
+               MOVE 16 TO RETURN-CODE
+               PERFORM CLOSE-ALL-FILES
+               STOP RUN
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * PRINT THE CONTROL REPORT, ARCHIVE THE INPUT FILE AND CLOSE.
+      * ONLY A CLEAN COMPLETION GETS HERE, SO THIS IS ALSO WHERE
+      * THE RESTART CHECKPOINT IS CLEARED - OTHERWISE TOMORROW'S
+      * FRESH PERSON.DAT WOULD INHERIT TODAY'S LEFTOVER CHECKPOINT
+      * AND HAVE RECORDS SKIPPED THAT WERE NEVER ACTUALLY LOADED.
+      *-----------------------------------------------------------*
+       FINALIZE-RUN.
+           PERFORM PRINT-CONTROL-REPORT
+           PERFORM CLOSE-ALL-FILES
+           PERFORM RESET-RESTART-CONTROL-FILE
+           PERFORM ARCHIVE-INPUT-FILE
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * TRUNCATE THE CHECKPOINT FILE NOW THAT THE RUN IT WAS
+      * TRACKING HAS FINISHED SUCCESSFULLY.
+      *-----------------------------------------------------------*
+       RESET-RESTART-CONTROL-FILE.
+           OPEN OUTPUT RESTART-CTL-FILE
+           CLOSE RESTART-CTL-FILE
+           EXIT.
+
+       PRINT-CONTROL-REPORT.
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'CBPERUPP CONTROL REPORT - EFFECTIVE DATE '
+                  WS-EFFECTIVE-DATE
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'RUN DATE ON FILE HEADER     : '
+                  WS-RUN-DATE-ON-FILE
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'RECORDS READ FROM PERSON-FILE: '
+                  WS-RECORDS-READ
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'RECORDS SKIPPED (RESTART)    : '
+                  WS-RESTART-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'RECORDS LOADED TO DATABASE   : '
+                  WS-RECORDS-LOADED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'RECORDS REJECTED (BAD EDITS) : '
+                  WS-RECORDS-REJECTED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'RECORDS SKIPPED (DUPLICATES) : '
+                  WS-RECORDS-DUPLICATE
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'SQL INSERT ERRORS            : '
+                  WS-SQL-ERROR-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'HEADER EXPECTED COUNT        : '
+                  WS-HEADER-EXPECTED-CNT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'TRAILER ACTUAL COUNT         : '
+                  WS-TRAILER-ACTUAL-CNT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           DISPLAY 'CBPERUPP - READ=' WS-RECORDS-READ
+                   ' SKIPPED-RESTART=' WS-RESTART-COUNT
+                   ' LOADED=' WS-RECORDS-LOADED
+                   ' REJECTED=' WS-RECORDS-REJECTED
+                   ' DUPLICATE=' WS-RECORDS-DUPLICATE
+                   ' SQL-ERRORS=' WS-SQL-ERROR-COUNT
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * THE RUN CAME OUT CLEAN - MOVE THE INPUT FILE OUT OF THE
+      * WAY SO TOMORROW'S RUN CAN'T PICK IT UP BY ACCIDENT.
+      *-----------------------------------------------------------*
+       ARCHIVE-INPUT-FILE.
+           MOVE SPACES TO WS-ARCHIVE-FILE-NAME
+           STRING 'PERSON.' DELIMITED BY SIZE
+                  WS-EFFECTIVE-DATE DELIMITED BY SIZE
+                  '.DAT' DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILE-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-PERSON-DAT-FILE
+               WS-ARCHIVE-FILE-NAME
+               RETURNING WS-RENAME-STATUS
+           IF WS-RENAME-STATUS NOT = 0
+               DISPLAY 'CBPERUPP - COULD NOT ARCHIVE '
+                       WS-PERSON-DAT-FILE ' TO '
+                       WS-ARCHIVE-FILE-NAME
+                       ' - STATUS=' WS-RENAME-STATUS
+           END-IF
+           EXIT.
+
+       CLOSE-ALL-FILES.
+           CLOSE PERSON-FILE
+           CLOSE PERSON-MASTER-FILE
+           CLOSE PERSON-REJECT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE RESTART-CTL-FILE
+           CLOSE CONTROL-REPORT-FILE
+           EXIT.
