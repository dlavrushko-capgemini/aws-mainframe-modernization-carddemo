@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Copybook    : CBPERREC.CPY
+      * Application : CardDemo
+      * Function    : Record layout for PERSON-FILE - carries a
+      *               1-byte record type so a run can start with a
+      *               header record and end with a trailer record,
+      *               with person detail records in between. Keyed
+      *               on PERSON-ID for indexed access.
+      *
+      *               PERSON-ID of the all-numeric-zero key
+      *               ('0000000000') is reserved for the header and
+      *               the all-'Z' key ('ZZZZZZZZZZ') for the trailer,
+      *               so a sequential pass in key order reads the
+      *               header first, the details in PERSON-ID order,
+      *               and the trailer last.
+      ******************************************************************
+       01  PERSON-RECORD.
+           05 PERSON-REC-TYPE    PIC X(01).
+           05 PERSON-ID          PIC X(10).
+           05 PERSON-REC-DATA    PIC X(50).
+
+           05 PERSON-HEADER-DATA REDEFINES PERSON-REC-DATA.
+              10 PH-RUN-DATE         PIC X(08).
+              10 PH-EXPECTED-COUNT   PIC 9(07).
+              10 FILLER              PIC X(35).
+
+           05 PERSON-DETAIL-DATA REDEFINES PERSON-REC-DATA.
+              10 PD-FIRST-NAME       PIC X(20).
+              10 PD-LAST-NAME        PIC X(20).
+              10 PD-BIRTH-DATE       PIC X(10).
+
+           05 PERSON-TRAILER-DATA REDEFINES PERSON-REC-DATA.
+              10 PT-ACTUAL-COUNT     PIC 9(07).
+              10 FILLER              PIC X(43).
